@@ -0,0 +1,149 @@
+000010******************************************************************
+000020*    PROGRAM-ID.  DAILYRUN
+000030*
+000040*    THIS IS THE CONTROL PROGRAM FOR THE DAILY MEMBERSHIP BATCH
+000050*    JOB.  IT CALLS AGECHECK AND SUM-CALCULATION, IN THAT ORDER,
+000060*    AS SUBPROGRAMS, PASSING EACH ONE THE SAME RUN-DATE/RUN-TIME
+000070*    PARAMETER BLOCK SO THE TWO STEPS SHARE ONE RUN IDENTITY
+000080*    INSTEAD OF BEING TWO SEPARATE, MANUALLY-INVOKED JOBS.
+000090*
+000100*    A SINGLE COMBINED JOB LOG IS WRITTEN SHOWING WHAT RAN, IN
+000110*    WHAT ORDER, AND WHETHER EACH STEP CAME BACK CLEAN.
+000120*
+000130*    MODIFICATION HISTORY
+000140*    ------------------------------------------------------------
+000150*    2026-08-09  RTM  ORIGINAL - DRIVES AGECHECK AND
+000160*                      SUM-CALCULATION AS ONE CONTROLLED JOB.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.     DAILYRUN.
+000200 AUTHOR.         R T MORALES.
+000210 INSTALLATION.   MEMBERSHIP SYSTEMS.
+000220 DATE-WRITTEN.   2026-08-09.
+000230 DATE-COMPILED.
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. GENERIC.
+000270 OBJECT-COMPUTER. GENERIC.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT JOB-LOG-FILE ASSIGN TO "DAILOG"
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS DR-LOG-FILE-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  JOB-LOG-FILE
+000360     RECORD CONTAINS 60 CHARACTERS
+000370     LABEL RECORDS ARE STANDARD.
+000380 01  JOB-LOG-REC.
+000390     05  JL-RUN-DATE                PIC 9(08).
+000400     05  JL-RUN-TIME                PIC 9(08).
+000410     05  JL-STEP-NAME               PIC X(15).
+000420     05  JL-STEP-EVENT              PIC X(05).
+000430     05  JL-RETURN-CODE             PIC S9(04).
+000440     05  JL-STEP-STATUS             PIC X(10).
+000450     05  FILLER                     PIC X(10).
+000460 
+000470 WORKING-STORAGE SECTION.
+000480 COPY RUNPARM.
+000490 
+000500 77  DR-CURRENT-STEP-NAME           PIC X(15) VALUE SPACES.
+000510 77  DR-CURRENT-EVENT               PIC X(05) VALUE SPACES.
+000520 77  DR-CURRENT-STATUS              PIC X(10) VALUE SPACES.
+000530 
+000540 77  DR-LOG-FILE-STATUS             PIC X(02) VALUE SPACES.
+000550     88  DR-LOG-FILE-NOT-FOUND                VALUE "35".
+000560 
+000570 PROCEDURE DIVISION.
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000600     PERFORM 2000-RUN-AGECHECK-STEP THRU 2000-EXIT.
+000610     PERFORM 3000-RUN-SUMCALC-STEP THRU 3000-EXIT.
+000620     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000630     STOP RUN.
+000640 
+000650******************************************************************
+000660*    1000-INITIALIZE - ESTABLISH THE ONE RUN-DATE/RUN-TIME SHARED
+000670*    BY EVERY STEP IN THIS JOB AND OPEN THE JOB LOG.
+000680******************************************************************
+000690 1000-INITIALIZE.
+000700     ACCEPT DL-RUN-DATE FROM DATE YYYYMMDD.
+000710     ACCEPT DL-RUN-TIME FROM TIME.
+000720     OPEN EXTEND JOB-LOG-FILE.
+000730     IF DR-LOG-FILE-NOT-FOUND
+000740         OPEN OUTPUT JOB-LOG-FILE
+000750     END-IF.
+000760 1000-EXIT.
+000770     EXIT.
+000780 
+000790******************************************************************
+000800*    2000-RUN-AGECHECK-STEP - RUN THE AGE CLASSIFICATION STEP.
+000810******************************************************************
+000820 2000-RUN-AGECHECK-STEP.
+000830     MOVE "AGECHECK"   TO DR-CURRENT-STEP-NAME.
+000840     MOVE "START"      TO DR-CURRENT-EVENT.
+000850     MOVE SPACES       TO DR-CURRENT-STATUS.
+000860     MOVE ZERO         TO DL-STEP-RETURN-CODE.
+000870     PERFORM 9000-WRITE-LOG-RECORD THRU 9000-EXIT.
+000880 
+000890     CALL "AGECHECK" USING DL-RUN-PARAMETERS.
+000900 
+000910     MOVE "END"        TO DR-CURRENT-EVENT.
+000920     IF DL-STEP-RETURN-CODE = ZERO
+000930         MOVE "COMPLETE"  TO DR-CURRENT-STATUS
+000940     ELSE
+000950         MOVE "WARNING"   TO DR-CURRENT-STATUS
+000960     END-IF.
+000970     PERFORM 9000-WRITE-LOG-RECORD THRU 9000-EXIT.
+000980 2000-EXIT.
+000990     EXIT.
+001000 
+001010******************************************************************
+001020*    3000-RUN-SUMCALC-STEP - RUN THE TRANSACTION SUM-CALCULATION
+001030*    STEP.
+001040******************************************************************
+001050 3000-RUN-SUMCALC-STEP.
+001060     MOVE "SUM-CALCULATION" TO DR-CURRENT-STEP-NAME.
+001070     MOVE "START"      TO DR-CURRENT-EVENT.
+001080     MOVE SPACES       TO DR-CURRENT-STATUS.
+001090     MOVE ZERO         TO DL-STEP-RETURN-CODE.
+001100     PERFORM 9000-WRITE-LOG-RECORD THRU 9000-EXIT.
+001110 
+001120     CALL "SUM-CALCULATION" USING DL-RUN-PARAMETERS.
+001130 
+001140     MOVE "END"        TO DR-CURRENT-EVENT.
+001150     IF DL-STEP-RETURN-CODE = ZERO
+001160         MOVE "COMPLETE"  TO DR-CURRENT-STATUS
+001170     ELSE
+001180         IF DL-STEP-RETURN-CODE = 8
+001190             MOVE "FAILED"  TO DR-CURRENT-STATUS
+001200         ELSE
+001210             MOVE "WARNING" TO DR-CURRENT-STATUS
+001220         END-IF
+001230     END-IF.
+001240     PERFORM 9000-WRITE-LOG-RECORD THRU 9000-EXIT.
+001250 3000-EXIT.
+001260     EXIT.
+001270 
+001280******************************************************************
+001290*    8000-TERMINATE - CLOSE THE JOB LOG.
+001300******************************************************************
+001310 8000-TERMINATE.
+001320     CLOSE JOB-LOG-FILE.
+001330 8000-EXIT.
+001340     EXIT.
+001350 
+001360******************************************************************
+001370*    9000-WRITE-LOG-RECORD - APPEND ONE EVENT TO THE COMBINED
+001380*    JOB LOG FOR THIS RUN.
+001390******************************************************************
+001400 9000-WRITE-LOG-RECORD.
+001410     MOVE DL-RUN-DATE          TO JL-RUN-DATE.
+001420     MOVE DL-RUN-TIME          TO JL-RUN-TIME.
+001430     MOVE DR-CURRENT-STEP-NAME TO JL-STEP-NAME.
+001440     MOVE DR-CURRENT-EVENT     TO JL-STEP-EVENT.
+001450     MOVE DL-STEP-RETURN-CODE  TO JL-RETURN-CODE.
+001460     MOVE DR-CURRENT-STATUS    TO JL-STEP-STATUS.
+001470     WRITE JOB-LOG-REC.
+001480 9000-EXIT.
+001490     EXIT.
