@@ -1,25 +1,526 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AgeCheck.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 AGE      PIC 99.
-01 CATEGORY PIC A(20).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    DISPLAY "Enter your age: " WITH NO ADVANCING.
-    ACCEPT AGE.
-    
-    IF AGE >= 18
-        MOVE "Adult" TO CATEGORY
-    ELSE
-        MOVE "Minor" TO CATEGORY
-    END-IF.
-    
-    DISPLAY "You are an " CATEGORY.
-    
-    STOP RUN.
\ No newline at end of file
+000010******************************************************************
+000020*    PROGRAM-ID.  AGECHECK
+000030*
+000040*    THIS PROGRAM CLASSIFIES A BATCH OF CUSTOMER MASTER RECORDS
+000050*    INTO AGE BANDS (E.G. MINOR / ADULT / SENIOR) FOR DOWNSTREAM
+000060*    MEMBERSHIP ELIGIBILITY PROCESSING.  THE AGE BANDS AND THEIR
+000070*    CUTOFFS ARE DRIVEN BY THE AGE-CONTROL FILE SO OPERATIONS CAN
+000080*    ADJUST THE BUSINESS RULE WITHOUT A RECOMPILE.  RECORDS WITH
+000090*    AN INVALID OR SUSPECT AGE ARE DIVERTED TO A REJECT/SUSPENSE
+000100*    FILE RATHER THAN BEING CLASSIFIED.  EVERY CLASSIFICATION
+000110*    DECISION MADE IS APPENDED TO AN AUDIT LOG FOR LATER REVIEW.
+000120*
+000130*    MAY BE RUN STANDALONE OR CALLED BY THE DAILYRUN DRIVER, WHICH
+000140*    PASSES DOWN THE SHARED JOB RUN-DATE.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    ------------------------------------------------------------
+000180*    2026-08-09  RTM  ORIGINAL - INTERACTIVE SINGLE-AGE CONSOLE
+000190*                      PROTOTYPE (ACCEPT/DISPLAY ONLY).
+000200*    2026-08-09  RTM  REWRITTEN AS A BATCH PROGRAM AGAINST THE
+000210*                      CUSTOMER MASTER FILE.  ADDED THE AGE-BAND
+000220*                      CONTROL TABLE, REJECT/SUSPENSE FILE, THIRD
+000230*                      (SENIOR) BAND AND THE CLASSIFICATION AUDIT
+000240*                      LOG.  THE ORIGINAL CONSOLE PROMPT IS
+000250*                      SUPERSEDED BY THE BATCH RUN.
+000260*    2026-08-09  RTM  ADDED A DATE-OF-BIRTH-VS-STATED-AGE CROSS
+000270*                      CHECK SO A PLAUSIBLE BUT MISTYPED AGE IS
+000280*                      CAUGHT AND SUSPENDED RATHER THAN SAILING
+000290*                      THROUGH CLASSIFICATION.
+000300*    2026-08-09  RTM  THE DOB-VS-AGE CHECK NOW REJECTS A ZERO OR
+000310*                      FUTURE DOB YEAR OUTRIGHT INSTEAD OF LETTING
+000320*                      IT FLOW INTO THE AGE COMPUTE, WHERE A
+000330*                      ZERO-FILLED PLACEHOLDER DOB COULD PRODUCE A
+000340*                      TRUNCATED AGE THAT ACCIDENTALLY MATCHED THE
+000350*                      STATED AGE.
+000360******************************************************************
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID.     AGECHECK.
+000390 AUTHOR.         R T MORALES.
+000400 INSTALLATION.   MEMBERSHIP SYSTEMS.
+000410 DATE-WRITTEN.   2026-08-09.
+000420 DATE-COMPILED.
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER. GENERIC.
+000460 OBJECT-COMPUTER. GENERIC.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT CUSTOMER-FILE    ASSIGN TO "CUSTIN"
+000500         ORGANIZATION IS SEQUENTIAL.
+000510 
+000520     SELECT AGE-CONTROL-FILE ASSIGN TO "AGECTL"
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS AC-CTL-FILE-STATUS.
+000550 
+000560     SELECT REJECT-FILE      ASSIGN TO "AGEREJ"
+000570         ORGANIZATION IS SEQUENTIAL.
+000580 
+000590     SELECT AUDIT-FILE       ASSIGN TO "AGEAUD"
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS AC-AUD-FILE-STATUS.
+000620 
+000630     SELECT REPORT-FILE      ASSIGN TO "AGERPT"
+000640         ORGANIZATION IS SEQUENTIAL.
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  CUSTOMER-FILE
+000680     RECORD CONTAINS 50 CHARACTERS
+000690     LABEL RECORDS ARE STANDARD.
+000700 01  CUSTOMER-REC.
+000710     05  CUST-ID                  PIC X(10).
+000720     05  CUST-NAME                PIC X(20).
+000730     05  CUST-DOB                 PIC 9(08).
+000740     05  CUST-DOB-R REDEFINES CUST-DOB.
+000750         10  CUST-DOB-YEAR         PIC 9(04).
+000760         10  CUST-DOB-MONTH-DAY    PIC 9(04).
+000770     05  CUST-AGE                 PIC 9(02).
+000780     05  FILLER                   PIC X(10).
+000790 
+000800 FD  AGE-CONTROL-FILE
+000810     RECORD CONTAINS 30 CHARACTERS
+000820     LABEL RECORDS ARE STANDARD.
+000830 01  AGE-BAND-REC.
+000840     05  AB-BAND-NAME              PIC X(10).
+000850     05  AB-LOW-AGE                PIC 9(02).
+000860     05  AB-HIGH-AGE               PIC 9(02).
+000870     05  FILLER                    PIC X(16).
+000880 
+000890 FD  REJECT-FILE
+000900     RECORD CONTAINS 50 CHARACTERS
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  REJECT-REC.
+000930     05  REJ-CUST-ID               PIC X(10).
+000940     05  REJ-AGE-VALUE             PIC X(02).
+000950     05  REJ-REASON-CODE           PIC X(02).
+000960     05  REJ-REASON-TEXT           PIC X(30).
+000970     05  FILLER                    PIC X(06).
+000980 
+000990 FD  AUDIT-FILE
+001000     RECORD CONTAINS 50 CHARACTERS
+001010     LABEL RECORDS ARE STANDARD.
+001020 01  AUDIT-REC.
+001030     05  AUD-RUN-DATE              PIC 9(08).
+001040     05  AUD-RUN-TIME              PIC 9(08).
+001050     05  AUD-CUST-ID               PIC X(10).
+001060     05  AUD-AGE                   PIC 9(02).
+001070     05  AUD-CATEGORY              PIC X(10).
+001080     05  FILLER                    PIC X(12).
+001090 
+001100 FD  REPORT-FILE
+001110     RECORD CONTAINS 80 CHARACTERS
+001120     LABEL RECORDS ARE STANDARD.
+001130 01  REPORT-REC                   PIC X(80).
+001140 
+001150 WORKING-STORAGE SECTION.
+001160 77  AC-EOF-CUSTOMER-SW           PIC X(01) VALUE 'N'.
+001170     88  CUSTOMER-EOF                        VALUE 'Y'.
+001180 77  AC-EOF-CONTROL-SW            PIC X(01) VALUE 'N'.
+001190     88  CONTROL-EOF                         VALUE 'Y'.
+001200 77  AC-AGE-VALID-SW              PIC X(01) VALUE 'Y'.
+001210     88  AC-AGE-IS-VALID                     VALUE 'Y'.
+001220     88  AC-AGE-IS-INVALID                   VALUE 'N'.
+001230 77  AC-BAND-FOUND-SW             PIC X(01) VALUE 'N'.
+001240     88  AC-BAND-WAS-FOUND                   VALUE 'Y'.
+001250 
+001260 77  AC-CTL-FILE-STATUS           PIC X(02) VALUE SPACES.
+001270     88  AC-CTL-FILE-NOT-FOUND                VALUE "35".
+001280 77  AC-AUD-FILE-STATUS           PIC X(02) VALUE SPACES.
+001290     88  AC-AUD-FILE-NOT-FOUND                VALUE "35".
+001300 
+001310 77  AC-BAND-COUNT                PIC 9(02) COMP VALUE ZERO.
+001320 77  AC-TOTAL-READ                PIC 9(06) COMP VALUE ZERO.
+001330 77  AC-REJECT-COUNT              PIC 9(06) COMP VALUE ZERO.
+001340 77  AC-OTHER-BAND-COUNT           PIC 9(06) COMP VALUE ZERO.
+001350 
+001360 77  AC-CATEGORY                  PIC X(10) VALUE SPACES.
+001370 77  AC-REJECT-REASON-CD          PIC X(02) VALUE SPACES.
+001380 77  AC-REJECT-REASON-TX          PIC X(30) VALUE SPACES.
+001390 77  AC-RUN-TIME                  PIC 9(08) VALUE ZERO.
+001400 
+001410 77  AC-COMPUTED-AGE              PIC 9(03) VALUE ZERO.
+001420 77  AC-AGE-DIFFERENCE            PIC 9(03) VALUE ZERO.
+001430 77  AC-AGE-TOLERANCE             PIC 9(02) VALUE 1.
+001440 
+001450 01  AC-RUN-DATE-FIELDS.
+001460     05  AC-RUN-DATE               PIC 9(08) VALUE ZERO.
+001470     05  AC-RUN-DATE-R REDEFINES AC-RUN-DATE.
+001480         10  AC-RUN-YEAR            PIC 9(04).
+001490         10  AC-RUN-MONTH-DAY       PIC 9(04).
+001500 
+001510 01  AGE-BAND-TABLE.
+001520     05  AGE-BAND-ENTRY OCCURS 1 TO 10 TIMES
+001530             DEPENDING ON AC-BAND-COUNT
+001540             INDEXED BY AB-IDX.
+001550         10  TB-BAND-NAME          PIC X(10).
+001560         10  TB-LOW                PIC 9(02).
+001570         10  TB-HIGH               PIC 9(02).
+001580 
+001590 01  AC-BAND-TALLY-TABLE.
+001600     05  AC-BAND-TALLY OCCURS 1 TO 10 TIMES
+001610             DEPENDING ON AC-BAND-COUNT
+001620             INDEXED BY AC-TALLY-IDX
+001630             PIC 9(06) COMP.
+001640 
+001650 01  AC-REPORT-HEADING-1.
+001660     05  FILLER          PIC X(20) VALUE "AGECHECK CLASSIFICAT".
+001670     05  FILLER          PIC X(15) VALUE "ION REPORT     ".
+001680     05  FILLER          PIC X(09) VALUE "RUN DATE:".
+001690     05  RH-RUN-DATE     PIC 9(08).
+001700     05  FILLER          PIC X(28) VALUE SPACES.
+001710 
+001720 01  AC-REPORT-HEADING-2.
+001730     05  FILLER                    PIC X(10) VALUE "CUST ID   ".
+001740     05  FILLER                    PIC X(05) VALUE "AGE  ".
+001750     05  FILLER                    PIC X(12) VALUE "CATEGORY    ".
+001760     05  FILLER                    PIC X(53) VALUE SPACES.
+001770 
+001780 01  AC-DETAIL-LINE.
+001790     05  RL-CUST-ID                PIC X(10).
+001800     05  FILLER                    PIC X(02) VALUE SPACES.
+001810     05  RL-AGE                    PIC Z9.
+001820     05  FILLER                    PIC X(03) VALUE SPACES.
+001830     05  RL-CATEGORY               PIC X(10).
+001840     05  FILLER                    PIC X(53) VALUE SPACES.
+001850 
+001860 01  AC-SUMMARY-LINE               PIC X(80) VALUE SPACES.
+001870 
+001880 01  AC-COUNT-EDIT                 PIC ZZZ,ZZ9.
+001890 
+001900 LINKAGE SECTION.
+001910 COPY RUNPARM.
+001920 
+001930 PROCEDURE DIVISION USING OPTIONAL DL-RUN-PARAMETERS.
+001940 0000-MAINLINE.
+001950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001960     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+001970         UNTIL CUSTOMER-EOF.
+001980     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001990     GOBACK.
+002000 
+002010******************************************************************
+002020*    1000-INITIALIZE - OPEN FILES, ESTABLISH RUN DATE/TIME, LOAD
+002030*    THE AGE-BAND CONTROL TABLE AND PRIME THE READ-AHEAD LOOP.
+002040******************************************************************
+002050 1000-INITIALIZE.
+002060     IF ADDRESS OF DL-RUN-PARAMETERS = NULL
+002070         ACCEPT AC-RUN-DATE FROM DATE YYYYMMDD
+002080         ACCEPT AC-RUN-TIME FROM TIME
+002090     ELSE
+002100         MOVE DL-RUN-DATE TO AC-RUN-DATE
+002110         MOVE DL-RUN-TIME TO AC-RUN-TIME
+002120     END-IF.
+002130 
+002140     OPEN INPUT  CUSTOMER-FILE
+002150     OPEN OUTPUT REJECT-FILE
+002160     OPEN OUTPUT REPORT-FILE.
+002170     PERFORM 1300-OPEN-AUDIT-FILE THRU 1300-EXIT.
+002180 
+002190     MOVE AC-RUN-DATE TO RH-RUN-DATE.
+002200     MOVE AC-REPORT-HEADING-1 TO REPORT-REC.
+002210     WRITE REPORT-REC.
+002220     MOVE AC-REPORT-HEADING-2 TO REPORT-REC.
+002230     WRITE REPORT-REC.
+002240 
+002250     OPEN INPUT AGE-CONTROL-FILE.
+002260     IF AC-CTL-FILE-NOT-FOUND
+002270         PERFORM 1200-LOAD-DEFAULT-BANDS THRU 1200-EXIT
+002280     ELSE
+002290         PERFORM 1100-LOAD-AGE-BANDS THRU 1100-EXIT
+002300             UNTIL CONTROL-EOF
+002310         CLOSE AGE-CONTROL-FILE
+002320         IF AC-BAND-COUNT = ZERO
+002330             PERFORM 1200-LOAD-DEFAULT-BANDS THRU 1200-EXIT
+002340         END-IF
+002350     END-IF.
+002360 
+002370     PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+002380 1000-EXIT.
+002390     EXIT.
+002400 
+002410******************************************************************
+002420*    1300-OPEN-AUDIT-FILE - APPEND TO THE AUDIT LOG IF IT ALREADY
+002430*    EXISTS, OR CREATE IT WHEN THIS IS THE FIRST RUN.
+002440******************************************************************
+002450 1300-OPEN-AUDIT-FILE.
+002460     OPEN EXTEND AUDIT-FILE.
+002470     IF AC-AUD-FILE-NOT-FOUND
+002480         OPEN OUTPUT AUDIT-FILE
+002490     END-IF.
+002500 1300-EXIT.
+002510     EXIT.
+002520 
+002530******************************************************************
+002540*    1100-LOAD-AGE-BANDS - READ ONE CONTROL RECORD INTO THE NEXT
+002550*    FREE SLOT OF THE AGE-BAND TABLE.
+002560******************************************************************
+002570 1100-LOAD-AGE-BANDS.
+002580     READ AGE-CONTROL-FILE
+002590         AT END
+002600             SET CONTROL-EOF TO TRUE
+002610         NOT AT END
+002620             IF AC-BAND-COUNT < 10
+002630                 ADD 1 TO AC-BAND-COUNT
+002640                 MOVE AB-BAND-NAME TO TB-BAND-NAME (AC-BAND-COUNT)
+002650                 MOVE AB-LOW-AGE   TO TB-LOW   (AC-BAND-COUNT)
+002660                 MOVE AB-HIGH-AGE  TO TB-HIGH  (AC-BAND-COUNT)
+002670                 MOVE ZERO TO AC-BAND-TALLY (AC-BAND-COUNT)
+002680             ELSE
+002690                 DISPLAY "AGECHECK - OVER 10 BANDS, EXTRA IGNORED"
+002700                 SET CONTROL-EOF TO TRUE
+002710             END-IF
+002720     END-READ.
+002730 1100-EXIT.
+002740     EXIT.
+002750 
+002760******************************************************************
+002770*    1200-LOAD-DEFAULT-BANDS - FALLBACK BANDS USED ONLY WHEN THE
+002780*    AGE-CONTROL FILE IS MISSING OR EMPTY, SO A BAD OR ABSENT
+002790*    CONTROL FILE DOES NOT STOP THE RUN.
+002800******************************************************************
+002810 1200-LOAD-DEFAULT-BANDS.
+002820     MOVE 3 TO AC-BAND-COUNT.
+002830     MOVE "MINOR"    TO TB-BAND-NAME (1).
+002840     MOVE 00         TO TB-LOW   (1).
+002850     MOVE 17         TO TB-HIGH  (1).
+002860     MOVE ZERO       TO AC-BAND-TALLY (1).
+002870     MOVE "ADULT"    TO TB-BAND-NAME (2).
+002880     MOVE 18         TO TB-LOW   (2).
+002890     MOVE 64         TO TB-HIGH  (2).
+002900     MOVE ZERO       TO AC-BAND-TALLY (2).
+002910     MOVE "SENIOR"   TO TB-BAND-NAME (3).
+002920     MOVE 65         TO TB-LOW   (3).
+002930     MOVE 99         TO TB-HIGH  (3).
+002940     MOVE ZERO       TO AC-BAND-TALLY (3).
+002950 1200-EXIT.
+002960     EXIT.
+002970 
+002980******************************************************************
+002990*    2000-PROCESS-CUSTOMER - EDIT ONE CUSTOMER RECORD, ROUTE IT
+003000*    TO THE REJECT FILE OR TO CLASSIFICATION, THEN READ AHEAD.
+003010******************************************************************
+003020 2000-PROCESS-CUSTOMER.
+003030     ADD 1 TO AC-TOTAL-READ.
+003040     PERFORM 3000-EDIT-AGE THRU 3000-EXIT.
+003050 
+003060     IF AC-AGE-IS-VALID
+003070         PERFORM 4000-CLASSIFY-AGE THRU 4000-EXIT
+003080         PERFORM 4500-WRITE-DETAIL-LINE THRU 4500-EXIT
+003090         PERFORM 4800-WRITE-AUDIT-RECORD THRU 4800-EXIT
+003100     ELSE
+003110         PERFORM 3500-WRITE-REJECT THRU 3500-EXIT
+003120     END-IF.
+003130 
+003140     PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+003150 2000-EXIT.
+003160     EXIT.
+003170 
+003180******************************************************************
+003190*    2100-READ-CUSTOMER - READ-AHEAD LOGIC FOR THE MAIN LOOP.
+003200******************************************************************
+003210 2100-READ-CUSTOMER.
+003220     READ CUSTOMER-FILE
+003230         AT END
+003240             SET CUSTOMER-EOF TO TRUE
+003250     END-READ.
+003260 2100-EXIT.
+003270     EXIT.
+003280 
+003290******************************************************************
+003300*    3000-EDIT-AGE - VALIDATE THE INCOMING AGE BEFORE IT IS
+003310*    ALLOWED TO DRIVE A CLASSIFICATION DECISION.
+003320******************************************************************
+003330 3000-EDIT-AGE.
+003340     SET AC-AGE-IS-VALID TO TRUE.
+003350     MOVE SPACES TO AC-REJECT-REASON-CD.
+003360     MOVE SPACES TO AC-REJECT-REASON-TX.
+003370 
+003380     IF CUST-ID = SPACES
+003390         SET AC-AGE-IS-INVALID TO TRUE
+003400         MOVE "01" TO AC-REJECT-REASON-CD
+003410         MOVE "MISSING CUSTOMER ID" TO AC-REJECT-REASON-TX
+003420     END-IF.
+003430 
+003440     IF AC-AGE-IS-VALID AND CUST-AGE NOT NUMERIC
+003450         SET AC-AGE-IS-INVALID TO TRUE
+003460         MOVE "02" TO AC-REJECT-REASON-CD
+003470         MOVE "AGE FIELD NOT NUMERIC" TO AC-REJECT-REASON-TX
+003480     END-IF.
+003490 
+003500     IF AC-AGE-IS-VALID AND CUST-DOB NOT NUMERIC
+003510         SET AC-AGE-IS-INVALID TO TRUE
+003520         MOVE "04" TO AC-REJECT-REASON-CD
+003530         MOVE "DATE OF BIRTH NOT NUMERIC" TO AC-REJECT-REASON-TX
+003540     END-IF.
+003550 
+003560     IF AC-AGE-IS-VALID
+003570         PERFORM 3100-CHECK-AGE-VS-DOB THRU 3100-EXIT
+003580     END-IF.
+003590 3000-EXIT.
+003600     EXIT.
+003610 
+003620******************************************************************
+003630*    3100-CHECK-AGE-VS-DOB - CROSS-CHECK THE STATED AGE AGAINST
+003640*    THE AGE IMPLIED BY THE DATE OF BIRTH, WITHIN A SMALL
+003650*    TOLERANCE FOR WHETHER THIS YEAR'S BIRTHDAY HAS PASSED, SO A
+003660*    PLAUSIBLE BUT MISTYPED AGE (E.G. 04 KEYED FOR 40) IS CAUGHT
+003670*    EVEN THOUGH BOTH ARE VALID NUMERIC PIC 99 VALUES.
+003680******************************************************************
+003690 3100-CHECK-AGE-VS-DOB.
+003700     IF CUST-DOB-YEAR = ZERO OR CUST-DOB-YEAR > AC-RUN-YEAR
+003710         SET AC-AGE-IS-INVALID TO TRUE
+003720         MOVE "06" TO AC-REJECT-REASON-CD
+003730         MOVE "DOB YEAR IMPLAUSIBLE" TO AC-REJECT-REASON-TX
+003740     ELSE
+003750         COMPUTE AC-COMPUTED-AGE =
+003760             AC-RUN-YEAR - CUST-DOB-YEAR
+003770         IF AC-RUN-MONTH-DAY < CUST-DOB-MONTH-DAY
+003780             SUBTRACT 1 FROM AC-COMPUTED-AGE
+003790         END-IF
+003800 
+003810         IF CUST-AGE > AC-COMPUTED-AGE
+003820             COMPUTE AC-AGE-DIFFERENCE =
+003830                 CUST-AGE - AC-COMPUTED-AGE
+003840         ELSE
+003850             COMPUTE AC-AGE-DIFFERENCE =
+003860                 AC-COMPUTED-AGE - CUST-AGE
+003870         END-IF
+003880 
+003890         IF AC-AGE-DIFFERENCE > AC-AGE-TOLERANCE
+003900             SET AC-AGE-IS-INVALID TO TRUE
+003910             MOVE "05" TO AC-REJECT-REASON-CD
+003920             MOVE "AGE DOES NOT MATCH DOB" TO AC-REJECT-REASON-TX
+003930         END-IF
+003940     END-IF.
+003950 3100-EXIT.
+003960     EXIT.
+003970 
+003980******************************************************************
+003990*    3500-WRITE-REJECT - DIVERT AN INVALID RECORD TO THE
+004000*    SUSPENSE FILE WITH A REASON CODE FOR LATER RE-KEYING.
+004010******************************************************************
+004020 3500-WRITE-REJECT.
+004030     MOVE CUST-ID           TO REJ-CUST-ID.
+004040     MOVE CUST-AGE          TO REJ-AGE-VALUE.
+004050     MOVE AC-REJECT-REASON-CD TO REJ-REASON-CODE.
+004060     MOVE AC-REJECT-REASON-TX TO REJ-REASON-TEXT.
+004070     WRITE REJECT-REC.
+004080     ADD 1 TO AC-REJECT-COUNT.
+004090 3500-EXIT.
+004100     EXIT.
+004110 
+004120******************************************************************
+004130*    4000-CLASSIFY-AGE - SEARCH THE AGE-BAND TABLE FOR THE BAND
+004140*    THAT COVERS THIS CUSTOMER'S AGE AND TALLY THE RESULT.
+004150******************************************************************
+004160 4000-CLASSIFY-AGE.
+004170     SET AC-BAND-FOUND-SW TO 'N'.
+004180     SET AB-IDX TO 1.
+004190     SEARCH AGE-BAND-ENTRY
+004200         AT END
+004210             MOVE "UNBANDED" TO AC-CATEGORY
+004220         WHEN CUST-AGE >= TB-LOW (AB-IDX)
+004230          AND CUST-AGE <= TB-HIGH (AB-IDX)
+004240             MOVE TB-BAND-NAME (AB-IDX) TO AC-CATEGORY
+004250             SET AC-BAND-WAS-FOUND TO TRUE
+004260     END-SEARCH.
+004270 
+004280     IF AC-BAND-WAS-FOUND
+004290         SET AC-TALLY-IDX TO AB-IDX
+004300         ADD 1 TO AC-BAND-TALLY (AC-TALLY-IDX)
+004310     ELSE
+004320         ADD 1 TO AC-OTHER-BAND-COUNT
+004330     END-IF.
+004340 4000-EXIT.
+004350     EXIT.
+004360 
+004370******************************************************************
+004380*    4500-WRITE-DETAIL-LINE - WRITE ONE CLASSIFICATION LINE TO
+004390*    THE REPORT FOR THIS CUSTOMER.
+004400******************************************************************
+004410 4500-WRITE-DETAIL-LINE.
+004420     MOVE CUST-ID      TO RL-CUST-ID.
+004430     MOVE CUST-AGE     TO RL-AGE.
+004440     MOVE AC-CATEGORY  TO RL-CATEGORY.
+004450     MOVE AC-DETAIL-LINE TO REPORT-REC.
+004460     WRITE REPORT-REC.
+004470 4500-EXIT.
+004480     EXIT.
+004490 
+004500******************************************************************
+004510*    4800-WRITE-AUDIT-RECORD - APPEND THIS CLASSIFICATION
+004520*    DECISION TO THE PERMANENT AUDIT LOG.
+004530******************************************************************
+004540 4800-WRITE-AUDIT-RECORD.
+004550     MOVE AC-RUN-DATE  TO AUD-RUN-DATE.
+004560     MOVE AC-RUN-TIME  TO AUD-RUN-TIME.
+004570     MOVE CUST-ID      TO AUD-CUST-ID.
+004580     MOVE CUST-AGE     TO AUD-AGE.
+004590     MOVE AC-CATEGORY  TO AUD-CATEGORY.
+004600     WRITE AUDIT-REC.
+004610 4800-EXIT.
+004620     EXIT.
+004630 
+004640******************************************************************
+004650*    8000-TERMINATE - WRITE THE END-OF-RUN SUMMARY COUNTS AND
+004660*    CLOSE ALL FILES.
+004670******************************************************************
+004680 8000-TERMINATE.
+004690     MOVE SPACES TO REPORT-REC.
+004700     WRITE REPORT-REC.
+004710 
+004720     MOVE AC-TOTAL-READ TO AC-COUNT-EDIT.
+004730     MOVE SPACES TO AC-SUMMARY-LINE.
+004740     STRING "TOTAL RECORDS READ      : " AC-COUNT-EDIT
+004750         DELIMITED BY SIZE INTO AC-SUMMARY-LINE.
+004760     MOVE AC-SUMMARY-LINE TO REPORT-REC.
+004770     WRITE REPORT-REC.
+004780 
+004790     PERFORM 8100-WRITE-BAND-SUMMARY THRU 8100-EXIT
+004800         VARYING AC-TALLY-IDX FROM 1 BY 1
+004810         UNTIL AC-TALLY-IDX > AC-BAND-COUNT.
+004820 
+004830     MOVE AC-OTHER-BAND-COUNT TO AC-COUNT-EDIT.
+004840     MOVE SPACES TO AC-SUMMARY-LINE.
+004850     STRING "UNBANDED CLASSIFICATIONS: " AC-COUNT-EDIT
+004860         DELIMITED BY SIZE INTO AC-SUMMARY-LINE.
+004870     MOVE AC-SUMMARY-LINE TO REPORT-REC.
+004880     WRITE REPORT-REC.
+004890 
+004900     MOVE AC-REJECT-COUNT TO AC-COUNT-EDIT.
+004910     MOVE SPACES TO AC-SUMMARY-LINE.
+004920     STRING "REJECTED TO SUSPENSE    : " AC-COUNT-EDIT
+004930         DELIMITED BY SIZE INTO AC-SUMMARY-LINE.
+004940     MOVE AC-SUMMARY-LINE TO REPORT-REC.
+004950     WRITE REPORT-REC.
+004960 
+004970     IF ADDRESS OF DL-RUN-PARAMETERS NOT = NULL
+004980         IF AC-REJECT-COUNT > ZERO
+004990             MOVE 4 TO DL-STEP-RETURN-CODE
+005000         ELSE
+005010             MOVE 0 TO DL-STEP-RETURN-CODE
+005020         END-IF
+005030     END-IF.
+005040 
+005050     CLOSE CUSTOMER-FILE
+005060     CLOSE REJECT-FILE
+005070     CLOSE AUDIT-FILE
+005080     CLOSE REPORT-FILE.
+005090 8000-EXIT.
+005100     EXIT.
+005110 
+005120******************************************************************
+005130*    8100-WRITE-BAND-SUMMARY - WRITE ONE SUMMARY LINE FOR EACH
+005140*    AGE BAND DEFINED IN THE CONTROL TABLE, WHATEVER NAMES AND
+005150*    HOWEVER MANY BANDS OPERATIONS HAS CONFIGURED.
+005160******************************************************************
+005170 8100-WRITE-BAND-SUMMARY.
+005180     MOVE AC-BAND-TALLY (AC-TALLY-IDX) TO AC-COUNT-EDIT.
+005190     MOVE SPACES TO AC-SUMMARY-LINE.
+005200     STRING TB-BAND-NAME (AC-TALLY-IDX) " CLASSIFICATIONS: "
+005210         AC-COUNT-EDIT
+005220         DELIMITED BY SIZE INTO AC-SUMMARY-LINE.
+005230     MOVE AC-SUMMARY-LINE TO REPORT-REC.
+005240     WRITE REPORT-REC.
+005250 8100-EXIT.
+005260     EXIT.
