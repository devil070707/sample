@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*    RUNPARM.CPY
+000030*    SHARED JOB-LEVEL PARAMETER BLOCK PASSED FROM DAILYRUN TO
+000040*    ANY SUBPROGRAM IT CALLS (AGECHECK, SUM-CALCULATION, ...).
+000050*    CARRIES THE RUN DATE AND CONTROL-FILE OVERRIDES THAT ARE
+000060*    COMMON ACROSS THE DAILY JOB STEPS.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    2026-08-09  RTM  ORIGINAL COPYBOOK FOR DAILYRUN DRIVER.
+000100******************************************************************
+000110 01  DL-RUN-PARAMETERS.
+000120     05  DL-RUN-DATE                 PIC 9(08).
+000130     05  DL-RUN-TIME                 PIC 9(08).
+000140     05  DL-STEP-RETURN-CODE         PIC S9(04) COMP.
+000150     05  FILLER                      PIC X(20).
