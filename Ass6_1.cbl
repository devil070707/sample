@@ -1,26 +1,470 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SUM-CALCULATION.
-
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 UserLimit    PIC 9(3) VALUE 0.
-01 TotalSum     PIC 9(5) VALUE 0.
-01 Counter      PIC 9(3) VALUE 0.
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    DISPLAY "Enter the limit (1 to 999): ".
-    ACCEPT UserLimit.
-    
-    IF UserLimit < 1 OR UserLimit > 999
-        DISPLAY 'Error: Limit must be between 1 and 999.'
-    ELSE
-        PERFORM VARYING Counter FROM 1 BY 1 UNTIL Counter > UserLimit
-            ADD Counter TO TotalSum
-        END-PERFORM
-    END-IF.
-    
-    DISPLAY 'The sum of numbers from 1 to ' UserLimit ' is: ' TotalSum.
-    
-    STOP RUN.
\ No newline at end of file
+000010******************************************************************
+000020*    PROGRAM-ID.  SUM-CALCULATION
+000030*
+000040*    THIS PROGRAM COMPUTES THE SUM OF 1 THROUGH N FOR A BATCH OF
+000050*    LIMIT REQUESTS COMING OUT OF UPSTREAM PROCESSING.  EACH
+000060*    TRANSACTION PRODUCES ONE DETAIL LINE ON THE PRINT REPORT;
+000070*    A GRAND TOTAL AND TRANSACTION COUNT ARE PRINTED AT THE END.
+000080*
+000090*    THE ACCUMULATOR IS SIZED WITH ROOM TO SPARE AND GUARDED BY
+000100*    ON SIZE ERROR SO AN OUT-OF-RANGE SUM IS FLAGGED ON THE REPORT
+000110*    RATHER THAN SILENTLY TRUNCATED.
+000120*
+000130*    A CHECKPOINT RECORD IS WRITTEN EVERY SC-CKPT-INTERVAL
+000140*    TRANSACTIONS SO THE JOB CAN BE RESTARTED FROM THE LAST
+000150*    CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE TRANSACTION
+000160*    FILE AFTER AN ABEND.  A FINAL CHECKPOINT RECORD IS MARKED
+000170*    "JOB COMPLETE" ON A NORMAL END OF RUN, SO A FOLLOWING RUN
+000180*    ONLY TREATS THE SAVED POSITION AS SOMETHING TO RESTART FROM
+000190*    WHEN THE LAST RUN DID NOT FINISH CLEANLY.
+000200*
+000210*    MAY BE RUN STANDALONE OR CALLED BY THE DAILYRUN DRIVER, WHICH
+000220*    PASSES DOWN THE SHARED JOB RUN-DATE.
+000230*
+000240*    MODIFICATION HISTORY
+000250*    ------------------------------------------------------------
+000260*    2026-08-09  RTM  ORIGINAL - INTERACTIVE SINGLE-LIMIT CONSOLE
+000270*                      PROTOTYPE (ACCEPT/DISPLAY ONLY).
+000280*    2026-08-09  RTM  REWRITTEN AS A BATCH PROGRAM AGAINST A
+000290*                      TRANSACTION FILE OF LIMIT REQUESTS.
+000300*                      RESIZED THE SUM ACCUMULATOR AND ADDED A
+000310*                      SIZE ERROR CHECK, CHECKPOINT/RESTART
+000320*                      SUPPORT, AND A PAGINATED PRINT REPORT.
+000330*                      THE ORIGINAL CONSOLE PROMPT IS SUPERSEDED
+000340*                      BY THE BATCH RUN.
+000350*    2026-08-09  RTM  CHECKPOINT FILE NOW CARRIES A JOB-STATUS
+000360*                      FLAG SO A CLEAN END OF RUN DOES NOT LOOK
+000370*                      LIKE AN ABEND TO RECOVER FROM ON THE NEXT
+000380*                      RUN; RUNNING TOTALS ARE ONLY RESTORED WHEN
+000390*                      A RESTART IS ACTUALLY IN PROGRESS.
+000400*    2026-08-09  RTM  CHECKPOINT RECORD ALSO CARRIES THE REJECT
+000410*                      COUNT AND THE GRAND TOTAL OVERFLOW FLAG,
+000420*                      BOTH RESTORED ON RESTART, SO A RECOVERED
+000430*                      RUN NO LONGER UNDERSTATES REJECTS OR
+000440*                      LOSES THE OVERFLOW WARNING ON THE FINAL
+000450*                      REPORT.
+000460******************************************************************
+000470 IDENTIFICATION DIVISION.
+000480 PROGRAM-ID.     SUM-CALCULATION.
+000490 AUTHOR.         R T MORALES.
+000500 INSTALLATION.   MEMBERSHIP SYSTEMS.
+000510 DATE-WRITTEN.   2026-08-09.
+000520 DATE-COMPILED.
+000530 ENVIRONMENT DIVISION.
+000540 CONFIGURATION SECTION.
+000550 SOURCE-COMPUTER. GENERIC.
+000560 OBJECT-COMPUTER. GENERIC.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT TRANSACTION-FILE ASSIGN TO "SUMTRAN"
+000600         ORGANIZATION IS SEQUENTIAL.
+000610 
+000620     SELECT CHECKPOINT-FILE  ASSIGN TO "SUMCKPT"
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS SC-CKPT-FILE-STATUS.
+000650 
+000660     SELECT PRINT-FILE       ASSIGN TO "SUMRPT"
+000670         ORGANIZATION IS SEQUENTIAL.
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  TRANSACTION-FILE
+000710     RECORD CONTAINS 20 CHARACTERS
+000720     LABEL RECORDS ARE STANDARD.
+000730 01  TRANSACTION-REC.
+000740     05  TRAN-ID                   PIC 9(06).
+000750     05  TRAN-LIMIT                PIC 9(03).
+000760     05  FILLER                    PIC X(11).
+000770 
+000780 FD  CHECKPOINT-FILE
+000790     RECORD CONTAINS 37 CHARACTERS
+000800     LABEL RECORDS ARE STANDARD.
+000810 01  CHECKPOINT-REC.
+000820     05  CKPT-LAST-TRAN-ID         PIC 9(06).
+000830     05  CKPT-RUNNING-GRAND-TOTAL  PIC 9(09).
+000840     05  CKPT-RUNNING-TRAN-COUNT   PIC 9(06).
+000850     05  CKPT-RUNNING-REJECT-COUNT PIC 9(06).
+000860     05  CKPT-TIMESTAMP            PIC 9(08).
+000870     05  CKPT-GRAND-OVERFLOW-FLAG  PIC X(01).
+000880         88  CKPT-GRAND-WAS-OVERFLOWED     VALUE 'Y'.
+000890     05  CKPT-JOB-STATUS           PIC X(01).
+000900         88  CKPT-STATUS-COMPLETE          VALUE "C".
+000910         88  CKPT-STATUS-IN-PROGRESS       VALUE "R".
+000920 
+000930 FD  PRINT-FILE
+000940     RECORD CONTAINS 132 CHARACTERS
+000950     LABEL RECORDS ARE STANDARD.
+000960 01  PRINT-REC                    PIC X(132).
+000970 
+000980 WORKING-STORAGE SECTION.
+000990 77  SC-EOF-TRAN-SW                PIC X(01) VALUE 'N'.
+001000     88  TRANSACTION-EOF                      VALUE 'Y'.
+001010 77  SC-CKPT-EOF-SW                PIC X(01) VALUE 'N'.
+001020     88  SC-CKPT-EOF                          VALUE 'Y'.
+001030 77  SC-RESTART-SW                 PIC X(01) VALUE 'N'.
+001040     88  SC-RESTART-ACTIVE                    VALUE 'Y'.
+001050 77  SC-CKPT-LAST-STATUS-SW         PIC X(01) VALUE SPACES.
+001060     88  SC-CKPT-WAS-COMPLETE                 VALUE "C".
+001070 77  SC-CKPT-OVERFLOW-SW             PIC X(01) VALUE SPACES.
+001080     88  SC-CKPT-WAS-OVERFLOWED                VALUE 'Y'.
+001090 77  SC-SUM-OVERFLOW-SW            PIC X(01) VALUE 'N'.
+001100     88  SC-SUM-OVERFLOWED                    VALUE 'Y'.
+001110 77  SC-GRAND-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+001120     88  SC-GRAND-OVERFLOWED                  VALUE 'Y'.
+001130 
+001140 77  SC-CKPT-FILE-STATUS           PIC X(02) VALUE SPACES.
+001150     88  SC-CKPT-FILE-OK                      VALUE "00".
+001160     88  SC-CKPT-FILE-NOT-FOUND               VALUE "35".
+001170 
+001180 77  SC-CKPT-INTERVAL               PIC 9(03) VALUE 5.
+001190 77  SC-TRAN-SINCE-CKPT             PIC 9(03) COMP VALUE ZERO.
+001200 
+001210 77  SC-CURRENT-LIMIT               PIC 9(03) VALUE ZERO.
+001220 77  SC-COUNTER                     PIC 9(03) COMP VALUE ZERO.
+001230 77  SC-TOTAL-SUM                   PIC 9(07) VALUE ZERO.
+001240 77  SC-TRAN-STATUS                 PIC X(10) VALUE SPACES.
+001250 
+001260 77  SC-GRAND-TOTAL                 PIC 9(09) VALUE ZERO.
+001270 77  SC-TRAN-COUNT                  PIC 9(06) VALUE ZERO.
+001280 77  SC-REJECT-COUNT                PIC 9(06) VALUE ZERO.
+001290 
+001300 77  SC-CKPT-LAST-TRAN-ID           PIC 9(06) VALUE ZERO.
+001310 77  SC-CKPT-GRAND-TOTAL            PIC 9(09) VALUE ZERO.
+001320 77  SC-CKPT-TRAN-COUNT             PIC 9(06) VALUE ZERO.
+001330 77  SC-CKPT-REJECT-COUNT           PIC 9(06) VALUE ZERO.
+001340 77  SC-LAST-TRAN-ID                 PIC 9(06) VALUE ZERO.
+001350 
+001360 77  SC-RUN-DATE                    PIC 9(08) VALUE ZERO.
+001370 77  SC-LINE-COUNT                  PIC 9(03) COMP VALUE ZERO.
+001380 77  SC-PAGE-COUNT                  PIC 9(03) COMP VALUE ZERO.
+001390 77  SC-LINES-PER-PAGE              PIC 9(03) VALUE 20.
+001400 
+001410 01  SC-HEADING-LINE-1.
+001420     05  FILLER          PIC X(24) VALUE "SUM-CALCULATION REPORT".
+001430     05  FILLER          PIC X(10) VALUE "RUN DATE: ".
+001440     05  HL1-RUN-DATE    PIC 9(08).
+001450     05  FILLER          PIC X(08) VALUE "  PAGE: ".
+001460     05  HL1-PAGE        PIC ZZ9.
+001470     05  FILLER          PIC X(79) VALUE SPACES.
+001480 
+001490 01  SC-HEADING-LINE-2.
+001500     05  FILLER          PIC X(10) VALUE "TRAN ID   ".
+001510     05  FILLER          PIC X(08) VALUE "LIMIT   ".
+001520     05  FILLER          PIC X(14) VALUE "SUM           ".
+001530     05  FILLER          PIC X(10) VALUE "STATUS    ".
+001540     05  FILLER          PIC X(90) VALUE SPACES.
+001550 
+001560 01  SC-DETAIL-LINE.
+001570     05  DTL-TRAN-ID      PIC Z(5)9.
+001580     05  FILLER           PIC X(04) VALUE SPACES.
+001590     05  DTL-LIMIT        PIC ZZ9.
+001600     05  FILLER           PIC X(05) VALUE SPACES.
+001610     05  DTL-SUM          PIC Z,ZZZ,ZZ9.
+001620     05  FILLER           PIC X(03) VALUE SPACES.
+001630     05  DTL-STATUS       PIC X(10).
+001640     05  FILLER           PIC X(92) VALUE SPACES.
+001650 
+001660 01  SC-FOOTER-LINE-1              PIC X(132) VALUE SPACES.
+001670 01  SC-FOOTER-LINE-2              PIC X(132) VALUE SPACES.
+001680 01  SC-FOOTER-LINE-3              PIC X(132) VALUE SPACES.
+001690 01  SC-FOOTER-LINE-4              PIC X(132) VALUE SPACES.
+001700 
+001710 01  SC-COUNT-EDIT                 PIC ZZZ,ZZ9.
+001720 01  SC-TOTAL-EDIT                 PIC ZZZ,ZZZ,ZZ9.
+001730 
+001740 LINKAGE SECTION.
+001750 COPY RUNPARM.
+001760 
+001770 PROCEDURE DIVISION USING OPTIONAL DL-RUN-PARAMETERS.
+001780 0000-MAINLINE.
+001790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001800     PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT
+001810         UNTIL TRANSACTION-EOF.
+001820     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001830     GOBACK.
+001840 
+001850******************************************************************
+001860*    1000-INITIALIZE - OPEN FILES, RESTORE THE LAST CHECKPOINT (IF
+001870*    ANY), PRINT THE FIRST PAGE HEADING AND PRIME THE READ-AHEAD.
+001880******************************************************************
+001890 1000-INITIALIZE.
+001900     IF ADDRESS OF DL-RUN-PARAMETERS = NULL
+001910         ACCEPT SC-RUN-DATE FROM DATE YYYYMMDD
+001920     ELSE
+001930         MOVE DL-RUN-DATE TO SC-RUN-DATE
+001940     END-IF.
+001950 
+001960     OPEN INPUT  TRANSACTION-FILE
+001970     OPEN OUTPUT PRINT-FILE.
+001980 
+001990     PERFORM 2000-RESTORE-CHECKPOINT THRU 2000-EXIT.
+002000 
+002010     OPEN EXTEND CHECKPOINT-FILE.
+002020     IF SC-CKPT-FILE-NOT-FOUND
+002030         OPEN OUTPUT CHECKPOINT-FILE
+002040     END-IF.
+002050 
+002060     PERFORM 5000-PRINT-HEADINGS THRU 5000-EXIT.
+002070     PERFORM 2200-READ-NEXT-UNPROCESSED THRU 2200-EXIT.
+002080 1000-EXIT.
+002090     EXIT.
+002100 
+002110******************************************************************
+002120*    2000-RESTORE-CHECKPOINT - READ THE CHECKPOINT FILE (IF ANY)
+002130*    THROUGH TO ITS LAST RECORD SO A RESTARTED RUN RESUMES FROM
+002140*    THE LAST COMPLETED TRANSACTION RATHER THAN FROM SCRATCH.
+002150******************************************************************
+002160 2000-RESTORE-CHECKPOINT.
+002170     OPEN INPUT CHECKPOINT-FILE.
+002180     IF SC-CKPT-FILE-OK
+002190         PERFORM 2010-READ-CHECKPOINT THRU 2010-EXIT
+002200             UNTIL SC-CKPT-EOF
+002210         IF SC-CKPT-LAST-TRAN-ID > ZERO
+002220            AND NOT SC-CKPT-WAS-COMPLETE
+002230             SET SC-RESTART-ACTIVE TO TRUE
+002240             MOVE SC-CKPT-GRAND-TOTAL  TO SC-GRAND-TOTAL
+002250             MOVE SC-CKPT-TRAN-COUNT   TO SC-TRAN-COUNT
+002260             MOVE SC-CKPT-REJECT-COUNT TO SC-REJECT-COUNT
+002270             IF SC-CKPT-WAS-OVERFLOWED
+002280                 SET SC-GRAND-OVERFLOWED TO TRUE
+002290             END-IF
+002300         END-IF
+002310         CLOSE CHECKPOINT-FILE
+002320     END-IF.
+002330 2000-EXIT.
+002340     EXIT.
+002350 
+002360 2010-READ-CHECKPOINT.
+002370     READ CHECKPOINT-FILE
+002380         AT END
+002390             SET SC-CKPT-EOF TO TRUE
+002400         NOT AT END
+002410             MOVE CKPT-LAST-TRAN-ID        TO SC-CKPT-LAST-TRAN-ID
+002420             MOVE CKPT-RUNNING-GRAND-TOTAL TO SC-CKPT-GRAND-TOTAL
+002430             MOVE CKPT-RUNNING-TRAN-COUNT  TO SC-CKPT-TRAN-COUNT
+002440             MOVE CKPT-RUNNING-REJECT-COUNT
+002450                                        TO SC-CKPT-REJECT-COUNT
+002460             MOVE CKPT-JOB-STATUS     TO SC-CKPT-LAST-STATUS-SW
+002470             MOVE CKPT-GRAND-OVERFLOW-FLAG
+002480                                        TO SC-CKPT-OVERFLOW-SW
+002490     END-READ.
+002500 2010-EXIT.
+002510     EXIT.
+002520 
+002530******************************************************************
+002540*    2100-READ-TRANSACTION - READ-AHEAD LOGIC FOR THE MAIN LOOP.
+002550******************************************************************
+002560 2100-READ-TRANSACTION.
+002570     READ TRANSACTION-FILE
+002580         AT END
+002590             SET TRANSACTION-EOF TO TRUE
+002600     END-READ.
+002610 2100-EXIT.
+002620     EXIT.
+002630 
+002640******************************************************************
+002650*    2200-READ-NEXT-UNPROCESSED - READ AHEAD, SILENTLY SKIPPING
+002660*    ANY TRANSACTION ALREADY COVERED BY THE RESTORED CHECKPOINT SO
+002670*    A RESTARTED RUN DOES NOT REPROCESS COMPLETED WORK.
+002680******************************************************************
+002690 2200-READ-NEXT-UNPROCESSED.
+002700     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+002710     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+002720         UNTIL TRANSACTION-EOF
+002730            OR NOT SC-RESTART-ACTIVE
+002740            OR TRAN-ID > SC-CKPT-LAST-TRAN-ID.
+002750     MOVE 'N' TO SC-RESTART-SW.
+002760 2200-EXIT.
+002770     EXIT.
+002780 
+002790******************************************************************
+002800*    3000-PROCESS-TRANSACTION - CALCULATE, PRINT AND CHECKPOINT
+002810*    ONE TRANSACTION, THEN READ THE NEXT ONE.
+002820******************************************************************
+002830 3000-PROCESS-TRANSACTION.
+002840     MOVE TRAN-ID TO SC-LAST-TRAN-ID.
+002850     PERFORM 4000-CALCULATE-SUM THRU 4000-EXIT.
+002860     PERFORM 5100-WRITE-DETAIL-LINE THRU 5100-EXIT.
+002870     ADD 1 TO SC-TRAN-COUNT.
+002880     ADD 1 TO SC-TRAN-SINCE-CKPT.
+002890 
+002900     IF SC-TRAN-SINCE-CKPT >= SC-CKPT-INTERVAL
+002910         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+002920         MOVE ZERO TO SC-TRAN-SINCE-CKPT
+002930     END-IF.
+002940 
+002950     PERFORM 2200-READ-NEXT-UNPROCESSED THRU 2200-EXIT.
+002960 3000-EXIT.
+002970     EXIT.
+002980 
+002990******************************************************************
+003000*    4000-CALCULATE-SUM - SUM 1 THROUGH THE TRANSACTION'S LIMIT,
+003010*    GUARDING THE ACCUMULATOR AGAINST OVERFLOW, THEN ROLL THE
+003020*    RESULT INTO THE GRAND TOTAL.
+003030******************************************************************
+003040 4000-CALCULATE-SUM.
+003050     MOVE TRAN-LIMIT TO SC-CURRENT-LIMIT.
+003060     MOVE ZERO       TO SC-TOTAL-SUM.
+003070     MOVE 'N' TO SC-SUM-OVERFLOW-SW.
+003080 
+003090     IF SC-CURRENT-LIMIT < 1 OR SC-CURRENT-LIMIT > 999
+003100         MOVE "INVALID"   TO SC-TRAN-STATUS
+003110         ADD 1 TO SC-REJECT-COUNT
+003120     ELSE
+003130         MOVE 1 TO SC-COUNTER
+003140         PERFORM 4100-ADD-COUNTER THRU 4100-EXIT
+003150             UNTIL SC-COUNTER > SC-CURRENT-LIMIT
+003160 
+003170         IF SC-SUM-OVERFLOWED
+003180             MOVE "OVERFLOW" TO SC-TRAN-STATUS
+003190         ELSE
+003200             MOVE "OK" TO SC-TRAN-STATUS
+003210             ADD SC-TOTAL-SUM TO SC-GRAND-TOTAL
+003220                 ON SIZE ERROR
+003230                     SET SC-GRAND-OVERFLOWED TO TRUE
+003240             END-ADD
+003250         END-IF
+003260     END-IF.
+003270 4000-EXIT.
+003280     EXIT.
+003290 
+003300 4100-ADD-COUNTER.
+003310     ADD SC-COUNTER TO SC-TOTAL-SUM
+003320         ON SIZE ERROR
+003330             SET SC-SUM-OVERFLOWED TO TRUE
+003340     END-ADD.
+003350     ADD 1 TO SC-COUNTER.
+003360 4100-EXIT.
+003370     EXIT.
+003380 
+003390******************************************************************
+003400*    5000-PRINT-HEADINGS - START A NEW REPORT PAGE.
+003410******************************************************************
+003420 5000-PRINT-HEADINGS.
+003430     ADD 1 TO SC-PAGE-COUNT.
+003440     MOVE SC-RUN-DATE  TO HL1-RUN-DATE.
+003450     MOVE SC-PAGE-COUNT TO HL1-PAGE.
+003460     MOVE SC-HEADING-LINE-1 TO PRINT-REC.
+003470     WRITE PRINT-REC.
+003480     MOVE SC-HEADING-LINE-2 TO PRINT-REC.
+003490     WRITE PRINT-REC.
+003500     MOVE ZERO TO SC-LINE-COUNT.
+003510 5000-EXIT.
+003520     EXIT.
+003530 
+003540******************************************************************
+003550*    5100-WRITE-DETAIL-LINE - PRINT ONE TRANSACTION, STARTING A
+003560*    NEW PAGE FIRST WHEN THE CURRENT PAGE IS FULL.
+003570******************************************************************
+003580 5100-WRITE-DETAIL-LINE.
+003590     IF SC-LINE-COUNT >= SC-LINES-PER-PAGE
+003600         PERFORM 5000-PRINT-HEADINGS THRU 5000-EXIT
+003610     END-IF.
+003620 
+003630     MOVE TRAN-ID       TO DTL-TRAN-ID.
+003640     MOVE SC-CURRENT-LIMIT TO DTL-LIMIT.
+003650     MOVE SC-TOTAL-SUM  TO DTL-SUM.
+003660     MOVE SC-TRAN-STATUS TO DTL-STATUS.
+003670     MOVE SC-DETAIL-LINE TO PRINT-REC.
+003680     WRITE PRINT-REC.
+003690     ADD 1 TO SC-LINE-COUNT.
+003700 5100-EXIT.
+003710     EXIT.
+003720 
+003730******************************************************************
+003740*    7000-WRITE-CHECKPOINT - RECORD THE LAST COMPLETED
+003750*    TRANSACTION AND THE RUNNING TOTALS SO THE JOB CAN BE
+003760*    RESTARTED FROM HERE INSTEAD OF FROM THE BEGINNING.
+003770******************************************************************
+003780 7000-WRITE-CHECKPOINT.
+003790     MOVE SC-LAST-TRAN-ID TO CKPT-LAST-TRAN-ID.
+003800     MOVE SC-GRAND-TOTAL TO CKPT-RUNNING-GRAND-TOTAL.
+003810     MOVE SC-TRAN-COUNT  TO CKPT-RUNNING-TRAN-COUNT.
+003820     MOVE SC-REJECT-COUNT TO CKPT-RUNNING-REJECT-COUNT.
+003830     MOVE SC-RUN-DATE    TO CKPT-TIMESTAMP.
+003840     IF SC-GRAND-OVERFLOWED
+003850         SET CKPT-GRAND-WAS-OVERFLOWED TO TRUE
+003860     ELSE
+003870         MOVE "N" TO CKPT-GRAND-OVERFLOW-FLAG
+003880     END-IF.
+003890     SET CKPT-STATUS-IN-PROGRESS TO TRUE.
+003900     WRITE CHECKPOINT-REC.
+003910 7000-EXIT.
+003920     EXIT.
+003930 
+003940******************************************************************
+003950*    7100-WRITE-COMPLETION-RECORD - MARK THE CHECKPOINT FILE
+003960*    "JOB COMPLETE" ON A NORMAL END OF RUN SO THE NEXT RUN DOES
+003970*    NOT MISTAKE A CLEAN FINISH FOR AN ABEND TO RECOVER FROM.
+003980******************************************************************
+003990 7100-WRITE-COMPLETION-RECORD.
+004000     MOVE SC-LAST-TRAN-ID TO CKPT-LAST-TRAN-ID.
+004010     MOVE SC-GRAND-TOTAL  TO CKPT-RUNNING-GRAND-TOTAL.
+004020     MOVE SC-TRAN-COUNT   TO CKPT-RUNNING-TRAN-COUNT.
+004030     MOVE SC-REJECT-COUNT TO CKPT-RUNNING-REJECT-COUNT.
+004040     MOVE SC-RUN-DATE     TO CKPT-TIMESTAMP.
+004050     IF SC-GRAND-OVERFLOWED
+004060         SET CKPT-GRAND-WAS-OVERFLOWED TO TRUE
+004070     ELSE
+004080         MOVE "N" TO CKPT-GRAND-OVERFLOW-FLAG
+004090     END-IF.
+004100     SET CKPT-STATUS-COMPLETE TO TRUE.
+004110     WRITE CHECKPOINT-REC.
+004120 7100-EXIT.
+004130     EXIT.
+004140 
+004150******************************************************************
+004160*    8000-TERMINATE - PRINT THE FINAL TOTALS/PAGE-COUNT FOOTER,
+004170*    SET A STEP RETURN CODE FOR THE DRIVER, AND CLOSE ALL FILES.
+004180******************************************************************
+004190 8000-TERMINATE.
+004200     MOVE SPACES TO PRINT-REC.
+004210     WRITE PRINT-REC.
+004220 
+004230     MOVE SC-TRAN-COUNT TO SC-COUNT-EDIT.
+004240     STRING "TRANSACTIONS PROCESSED : " SC-COUNT-EDIT
+004250         DELIMITED BY SIZE INTO SC-FOOTER-LINE-1.
+004260     MOVE SC-FOOTER-LINE-1 TO PRINT-REC.
+004270     WRITE PRINT-REC.
+004280 
+004290     MOVE SC-REJECT-COUNT TO SC-COUNT-EDIT.
+004300     STRING "TRANSACTIONS REJECTED  : " SC-COUNT-EDIT
+004310         DELIMITED BY SIZE INTO SC-FOOTER-LINE-2.
+004320     MOVE SC-FOOTER-LINE-2 TO PRINT-REC.
+004330     WRITE PRINT-REC.
+004340 
+004350     MOVE SC-GRAND-TOTAL TO SC-TOTAL-EDIT.
+004360     IF SC-GRAND-OVERFLOWED
+004370         STRING "GRAND TOTAL (OVERFLOW) : " SC-TOTAL-EDIT
+004380             DELIMITED BY SIZE INTO SC-FOOTER-LINE-3
+004390     ELSE
+004400         STRING "GRAND TOTAL            : " SC-TOTAL-EDIT
+004410             DELIMITED BY SIZE INTO SC-FOOTER-LINE-3
+004420     END-IF.
+004430     MOVE SC-FOOTER-LINE-3 TO PRINT-REC.
+004440     WRITE PRINT-REC.
+004450 
+004460     MOVE SC-PAGE-COUNT TO SC-COUNT-EDIT.
+004470     STRING "TOTAL REPORT PAGES     : " SC-COUNT-EDIT
+004480         DELIMITED BY SIZE INTO SC-FOOTER-LINE-4.
+004490     MOVE SC-FOOTER-LINE-4 TO PRINT-REC.
+004500     WRITE PRINT-REC.
+004510 
+004520     IF ADDRESS OF DL-RUN-PARAMETERS NOT = NULL
+004530         IF SC-GRAND-OVERFLOWED
+004540             MOVE 8 TO DL-STEP-RETURN-CODE
+004550         ELSE
+004560             IF SC-REJECT-COUNT > ZERO
+004570                 MOVE 4 TO DL-STEP-RETURN-CODE
+004580             ELSE
+004590                 MOVE 0 TO DL-STEP-RETURN-CODE
+004600             END-IF
+004610         END-IF
+004620     END-IF.
+004630 
+004640     PERFORM 7100-WRITE-COMPLETION-RECORD THRU 7100-EXIT.
+004650 
+004660     CLOSE TRANSACTION-FILE
+004670     CLOSE CHECKPOINT-FILE
+004680     CLOSE PRINT-FILE.
+004690 8000-EXIT.
+004700     EXIT.
